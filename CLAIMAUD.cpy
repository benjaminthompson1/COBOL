@@ -0,0 +1,10 @@
+      * CLAIMAUD - Layout for the CLAIM-AUDIT trail.  One record per
+      * claim processed, written and never rewritten, so compliance
+      * can answer "was claim X processed and how" without digging
+      * through job logs.
+       01  CLAIM-AUDIT-REC.
+           05  CA-CLAIM-NUMBER                PIC X(10).
+           05  CA-CLAIM-AMOUNT                PIC 9(07)V99.
+           05  CA-AUDIT-DATE                  PIC 9(08).
+           05  CA-AUDIT-TIME                  PIC 9(08).
+           05  CA-DISPOSITION                 PIC X(10).
