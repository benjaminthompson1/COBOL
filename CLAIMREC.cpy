@@ -0,0 +1,17 @@
+      * CLAIMREC - Claim record layout, shared by the CLAIM family of
+      * programs.  Matches the 80 byte fixed layout used on CLAIMIN.
+       01  CLAIM-REC.
+           05  CLAIM-NUMBER                   PIC X(10).
+           05  CLAIM-POLICY-NUMBER            PIC X(10).
+           05  CLAIM-DATE.
+               10  CLAIM-DATE-CC              PIC 9(02).
+               10  CLAIM-DATE-YY              PIC 9(02).
+               10  CLAIM-DATE-MM              PIC 9(02).
+               10  CLAIM-DATE-DD              PIC 9(02).
+           05  CLAIM-AMOUNT                   PIC 9(07)V99.
+           05  CLAIM-STATUS                   PIC X(01).
+               88  CLAIM-STATUS-OPEN          VALUE 'O'.
+               88  CLAIM-STATUS-CLOSED        VALUE 'C'.
+               88  CLAIM-STATUS-PENDING       VALUE 'P'.
+           05  CLAIM-CLAIMANT-NAME            PIC X(20).
+           05  FILLER                         PIC X(22).
