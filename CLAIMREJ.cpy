@@ -0,0 +1,8 @@
+      * CLAIMREJ - Layout for the CLAIM-REJECT file.  Carries the
+      * reason code/text plus the original 80 byte input record so
+      * the source system can be told exactly what to resend.
+       01  CLAIM-REJECT-REC.
+           05  CJ-CLAIM-NUMBER                PIC X(10).
+           05  CJ-REASON-CODE                 PIC X(02).
+           05  CJ-REASON-TEXT                 PIC X(30).
+           05  CJ-ORIGINAL-RECORD             PIC X(80).
