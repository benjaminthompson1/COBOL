@@ -0,0 +1,11 @@
+      * POLMAST - Policy master record layout.  One record per
+      * policy: policy number, status, the date it was cancelled (if
+      * ever) and its coverage limit.
+       01  POLICY-REC.
+           05  POL-POLICY-NUMBER              PIC X(10).
+           05  POL-STATUS                     PIC X(01).
+               88  POL-STATUS-ACTIVE          VALUE 'A'.
+               88  POL-STATUS-CANCELLED       VALUE 'C'.
+           05  POL-CANCEL-DATE                PIC 9(08).
+           05  POL-COVERAGE-LIMIT             PIC 9(09)V99.
+           05  FILLER                         PIC X(50).
