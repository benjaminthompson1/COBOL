@@ -1,51 +1,930 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.      CLAIM.
-       AUTHOR.          BEN THOMPSON.
-      *
-      * Module 12 - Mid Term Exam
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLAIM-IN ASSIGN TO CLAIMIN
-             ORGANIZATION IS SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLAIM-IN
-           RECORDING MODE IS F
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 80 CHARACTERS
-           BLOCK CONTAINS 0 RECORDS
-           DATA RECORD IS CLAIM-IN-REC.
-       01  CLAIM-IN-REC                      PIC X(80).
-       WORKING-STORAGE SECTION.
-           COPY CLAIMREC.
-      * End of File switch
-       77 WS-CLAIM-IN-EOF                    PIC X(01) VALUE SPACE.
-          88 END-OF-FILE                     VALUE 'Y'.
-       PROCEDURE DIVISION.
-           PERFORM 000-HOUSEKEEPING.
-           PERFORM 300-PROCESS-CLAIM UNTIL END-OF-FILE.
-           GOBACK.
-
-       000-HOUSEKEEPING.
-      * Initialization Routine
-           INITIALIZE CLAIM-REC.
-           PERFORM 100-OPEN-FILES.
-      * Priming Read
-           PERFORM 200-READ-CLAIM-IN.
-
-       100-OPEN-FILES.
-           OPEN INPUT CLAIM-IN.
-
-       200-READ-CLAIM-IN.
-           READ CLAIM-IN INTO CLAIM-REC
-      * Set AT END Switch
-               AT END MOVE "Y" TO WS-CLAIM-IN-EOF
-           END-READ.
-
-       300-PROCESS-CLAIM.
-           DISPLAY CLAIM-REC.
-           IF CLAIM-AMOUNT <
-           PERFORM 200-READ-CLAIM-IN.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      CLAIM.
+       AUTHOR.          BEN THOMPSON.
+      *
+      * Module 12 - Mid Term Exam
+      *
+      * Modification History:
+      *   2026-05-04 BT  Added CLAIM-RPT print file with heading,
+      *                  detail and total lines - 400-PRINT-REPORT.
+      *   2026-05-11 BT  Finished the high dollar claim check and
+      *                  routed exceptions to CLAIM-EXCEPT for
+      *                  adjuster review - 450-WRITE-EXCEPTION.
+      *   2026-05-18 BT  Added input edit checks (250-EDIT-CLAIM-IN)
+      *                  with a CLAIM-REJECT file and reason codes.
+      *   2026-05-26 BT  Added WS-RUN-CONTROL totals so the count and
+      *                  dollar total can be checked against the
+      *                  scheduler's CLAIMIN file count.
+      *   2026-06-02 BT  Added CLAIM-CKPT checkpoint/restart so a mid
+      *                  file abend does not force a full reprocess -
+      *                  050-CHECK-RESTART, 060-SKIP-TO-CHECKPOINT,
+      *                  470-WRITE-CHECKPOINT.
+      *   2026-06-09 BT  Added a claim status summary breakdown at
+      *                  the end of the run - 350-ACCUMULATE-STATUS,
+      *                  460-PRINT-STATUS-SUMMARY.
+      *   2026-06-16 BT  Cross-referenced claims against POLMAST so
+      *                  claims for a lapsed or unknown policy get
+      *                  rejected instead of paid - 070-LOAD-POLICY-
+      *                  MASTER, 270-LOOKUP-POLICY.
+      *   2026-06-23 BT  Added a within-run duplicate claim number
+      *                  check with a CLAIM-DUPRPT report -
+      *                  280-CHECK-DUPLICATE.
+      *   2026-06-30 BT  Added a CLAIM-AUDIT trail so compliance can
+      *                  see what was processed, when, and how it
+      *                  was disposed - 490-WRITE-AUDIT.
+      *   2026-07-07 BT  Added a CLAIM-PAYEXT payment extract for
+      *                  accepted claims to feed accounts payable -
+      *                  495-WRITE-PAYMENT-EXTRACT.
+      *   2026-07-14 BT  Restart run now opens the report/exception/
+      *                  reject/duplicate/audit/payment files EXTEND
+      *                  instead of OUTPUT so a rerun does not wipe out
+      *                  what the abended run already wrote, carries
+      *                  run control totals across the restart via the
+      *                  checkpoint record, and rebuilds the duplicate
+      *                  check table from CLAIM-AUDIT on restart -
+      *                  100-OPEN-FILES, 076-RELOAD-SEEN-CLAIMS.  Also
+      *                  widened the report/summary edited totals to
+      *                  match their source field widths.
+      *   2026-07-16 BT  076-RELOAD-SEEN-CLAIMS now stops at the last
+      *                  checkpoint's record count instead of reading
+      *                  all of CLAIM-AUDIT, so records reprocessed
+      *                  after a restart no longer come back as false
+      *                  duplicates of themselves.  The CLAIM-RPT total
+      *                  line and status summary now carry their
+      *                  counts through the checkpoint record too, so
+      *                  a restarted run's totals cover the whole file
+      *                  - 485-FILL-CKPT-CUM-TOTALS.  Dropped the
+      *                  leftover DISPLAY CLAIM-REC in 300-PROCESS-
+      *                  CLAIM now that CLAIM-RPT carries the detail.
+      *   2026-07-23 BT  Checkpoint interval is now 1 so a checkpoint
+      *                  covers every record instead of every 100 -
+      *                  closes the window where records processed
+      *                  after the last checkpoint but before an abend
+      *                  got reprocessed and their output duplicated on
+      *                  restart.  Only a claim that clears every edit
+      *                  now seeds the duplicate check table
+      *                  (285-RECORD-SEEN-CLAIM), so a claim rejected
+      *                  once no longer blocks a later corrected
+      *                  resubmission of the same claim number as a
+      *                  false duplicate; 077-RELOAD-ONE-SEEN-CLAIM
+      *                  reloads the same way on restart.  Added bounds
+      *                  checks to WS-POLICY-TABLE and WS-SEEN-CLAIMS-
+      *                  TABLE so a file bigger than either table can
+      *                  hold stops the run cleanly instead of running
+      *                  past the table.  Fixed the CLAIM-RPT detail
+      *                  line missing its left margin byte, corrected
+      *                  two FILLER counts that left WS-RPT-HEADING2
+      *                  and WS-RPT-RUN-CONTROL short of the 132 byte
+      *                  CLAIM-RPT record, added a disposition totals
+      *                  line (exceptions/rejects/payments) next to the
+      *                  existing run control line, and dropped the
+      *                  unused CK-STATUS-IN-PROGRESS/CK-STATUS-
+      *                  COMPLETE condition names from CLAIMCKP.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIM-IN ASSIGN TO CLAIMIN
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT CLAIM-RPT ASSIGN TO CLAIMRPT
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT CLAIM-EXCEPT ASSIGN TO CLAIMEXC
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT CLAIM-REJECT ASSIGN TO CLAIMREJ
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT CLAIM-CKPT ASSIGN TO CLAIMCKP
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT POLMAST ASSIGN TO POLMAST
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT CLAIM-DUPRPT ASSIGN TO CLAIMDUP
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT CLAIM-AUDIT ASSIGN TO CLAIMAUD
+             ORGANIZATION IS SEQUENTIAL.
+           SELECT CLAIM-PAYEXT ASSIGN TO CLAIMPAY
+             ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIM-IN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CLAIM-IN-REC.
+       01  CLAIM-IN-REC                      PIC X(80).
+
+       FD  CLAIM-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CLAIM-RPT-REC.
+       01  CLAIM-RPT-REC                     PIC X(132).
+
+       FD  CLAIM-EXCEPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CLAIM-EXCEPT-REC.
+           COPY CLAIMEXC.
+
+       FD  CLAIM-REJECT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CLAIM-REJECT-REC.
+           COPY CLAIMREJ.
+
+       FD  CLAIM-CKPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CLAIM-CKPT-REC.
+           COPY CLAIMCKP.
+
+       FD  POLMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS POLICY-REC.
+           COPY POLMAST.
+
+       FD  CLAIM-DUPRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CLAIM-DUP-REC.
+           COPY CLAIMDUP.
+
+       FD  CLAIM-AUDIT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CLAIM-AUDIT-REC.
+           COPY CLAIMAUD.
+
+       FD  CLAIM-PAYEXT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CLAIM-PAYEXT-REC.
+           COPY CLAIMPAY.
+
+       WORKING-STORAGE SECTION.
+           COPY CLAIMREC.
+      * End of File switch
+       77 WS-CLAIM-IN-EOF                    PIC X(01) VALUE SPACE.
+          88 END-OF-FILE                     VALUE 'Y'.
+
+      * Set when a fixed-size working storage table fills up so the
+      * run can be stopped cleanly instead of running past the table.
+       77 WS-ABORT-SW                        PIC X(01) VALUE 'N'.
+          88 RUN-ABORTED                     VALUE 'Y'.
+
+      * Claims report heading line
+       01  WS-RPT-HEADING1.
+           05  FILLER                        PIC X(01) VALUE SPACE.
+           05  FILLER                        PIC X(40) VALUE
+               'CLAIM PROCESSING REPORT'.
+           05  FILLER                        PIC X(91) VALUE SPACE.
+
+       01  WS-RPT-HEADING2.
+           05  FILLER                        PIC X(01) VALUE SPACE.
+           05  FILLER                        PIC X(12) VALUE
+               'CLAIM NUMBER'.
+           05  FILLER                        PIC X(04) VALUE SPACE.
+           05  FILLER                        PIC X(13) VALUE
+               'POLICY NUMBER'.
+           05  FILLER                        PIC X(04) VALUE SPACE.
+           05  FILLER                        PIC X(09) VALUE
+               'CLAIM AMT'.
+           05  FILLER                        PIC X(04) VALUE SPACE.
+           05  FILLER                        PIC X(06) VALUE
+               'STATUS'.
+           05  FILLER                        PIC X(79) VALUE SPACE.
+
+      * Claims report detail line
+       01  WS-RPT-DETAIL.
+           05  FILLER                        PIC X(01) VALUE SPACE.
+           05  RPT-DET-CLAIM-NUMBER          PIC X(10).
+           05  FILLER                        PIC X(06) VALUE SPACE.
+           05  RPT-DET-POLICY-NUMBER         PIC X(10).
+           05  FILLER                        PIC X(06) VALUE SPACE.
+           05  RPT-DET-CLAIM-AMOUNT          PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                        PIC X(06) VALUE SPACE.
+           05  RPT-DET-STATUS                PIC X(01).
+           05  FILLER                        PIC X(80) VALUE SPACE.
+
+      * Claims report total line
+       01  WS-RPT-TOTAL.
+           05  FILLER                        PIC X(01) VALUE SPACE.
+           05  FILLER                        PIC X(15) VALUE
+               'CLAIMS PRINTED:'.
+           05  RPT-TOT-COUNT                 PIC Z,ZZZ,ZZ9.
+           05  FILLER                        PIC X(04) VALUE SPACE.
+           05  FILLER                        PIC X(12) VALUE
+               'TOTAL AMOUNT'.
+           05  FILLER                        PIC X(01) VALUE ':'.
+           05  RPT-TOT-AMOUNT                PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                        PIC X(76) VALUE SPACE.
+
+      * Claim status summary heading and detail lines
+       01  WS-STATUS-HEADING.
+           05  FILLER                        PIC X(01) VALUE '1'.
+           05  FILLER                        PIC X(30) VALUE
+               'CLAIM STATUS SUMMARY REPORT'.
+           05  FILLER                        PIC X(101) VALUE SPACE.
+
+       01  WS-STATUS-DETAIL.
+           05  FILLER                        PIC X(01) VALUE SPACE.
+           05  SD-STATUS-DESC                PIC X(10).
+           05  FILLER                        PIC X(04) VALUE SPACE.
+           05  SD-COUNT                      PIC Z,ZZZ,ZZ9.
+           05  FILLER                        PIC X(04) VALUE SPACE.
+           05  SD-AMOUNT                     PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                        PIC X(90) VALUE SPACE.
+
+      * Run control line
+       01  WS-RPT-RUN-CONTROL.
+           05  FILLER                        PIC X(01) VALUE SPACE.
+           05  FILLER                        PIC X(13) VALUE
+               'RECORDS READ:'.
+           05  RPT-RC-RECORDS-READ           PIC Z,ZZZ,ZZ9.
+           05  FILLER                        PIC X(04) VALUE SPACE.
+           05  FILLER                        PIC X(12) VALUE
+               'TOTAL AMOUNT'.
+           05  FILLER                        PIC X(01) VALUE ':'.
+           05  RPT-RC-TOTAL-AMOUNT           PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                        PIC X(78) VALUE SPACE.
+
+      * Disposition totals line - counts of claims that went to each
+      * of the three claim-level output files, so the totals below the
+      * report can be reconciled against RECORDS READ above them.
+       01  WS-RPT-DISP-TOTALS.
+           05  FILLER                        PIC X(01) VALUE SPACE.
+           05  FILLER                        PIC X(11) VALUE
+               'EXCEPTIONS:'.
+           05  RPT-DISP-EXCEPT-COUNT         PIC Z,ZZZ,ZZ9.
+           05  FILLER                        PIC X(04) VALUE SPACE.
+           05  FILLER                        PIC X(08) VALUE
+               'REJECTS:'.
+           05  RPT-DISP-REJECT-COUNT         PIC Z,ZZZ,ZZ9.
+           05  FILLER                        PIC X(04) VALUE SPACE.
+           05  FILLER                        PIC X(09) VALUE
+               'PAYMENTS:'.
+           05  RPT-DISP-PAYEXT-COUNT         PIC Z,ZZZ,ZZ9.
+           05  FILLER                        PIC X(68) VALUE SPACE.
+
+      * Report accumulators
+       77 WS-RPT-CLAIM-COUNT                 PIC 9(07) COMP VALUE 0.
+       77 WS-RPT-AMOUNT-TOTAL                PIC 9(09)V99 VALUE 0.
+
+      * High dollar claim threshold - claims over this amount are
+      * pulled to CLAIM-EXCEPT for manual adjuster sign-off.
+       77 WS-EXCEPTION-THRESHOLD             PIC 9(07)V99 VALUE 10000.
+       77 WS-EXCEPTION-COUNT                 PIC 9(07) COMP VALUE 0.
+
+      * Input edit switch and reason held between 250-EDIT-CLAIM-IN
+      * and the paragraphs that decide what to do with the record.
+       77 WS-CLAIM-VALID                     PIC X(01) VALUE 'Y'.
+          88 CLAIM-IS-VALID                  VALUE 'Y'.
+          88 CLAIM-IS-INVALID                VALUE 'N'.
+       77 WS-REJECT-REASON-CODE              PIC X(02) VALUE SPACE.
+       77 WS-REJECT-REASON-TEXT              PIC X(30) VALUE SPACE.
+       77 WS-REJECT-COUNT                    PIC 9(07) COMP VALUE 0.
+
+      * Run control totals - reconciled each morning against the
+      * record count the job scheduler reports for CLAIMIN.
+       01  WS-RUN-CONTROL.
+           05  WS-RC-RECORDS-READ             PIC 9(07) COMP VALUE 0.
+           05  WS-RC-TOTAL-AMOUNT             PIC 9(09)V99 VALUE 0.
+
+      * Checkpoint / restart controls
+       77 WS-CKPT-FILE-STATUS                PIC X(02) VALUE SPACE.
+       77 WS-CKPT-EOF                        PIC X(01) VALUE 'N'.
+       77 WS-RESTART-MODE                    PIC X(01) VALUE 'N'.
+          88 IS-RESTART-RUN                  VALUE 'Y'.
+       77 WS-CKPT-RECORD-COUNT               PIC 9(07) VALUE 0.
+       77 WS-CKPT-STATUS                     PIC X(01) VALUE SPACE.
+          88 WS-CKPT-RUN-WAS-COMPLETE        VALUE 'E'.
+       77 WS-CKPT-CUM-RECORDS-READ           PIC 9(07) VALUE 0.
+       77 WS-CKPT-CUM-TOTAL-AMOUNT           PIC 9(09)V99 VALUE 0.
+       77 WS-CKPT-CUM-RPT-COUNT              PIC 9(07) VALUE 0.
+       77 WS-CKPT-CUM-RPT-AMOUNT             PIC 9(09)V99 VALUE 0.
+       77 WS-CKPT-CUM-STAT-OPEN-COUNT        PIC 9(07) VALUE 0.
+       77 WS-CKPT-CUM-STAT-OPEN-AMOUNT       PIC 9(09)V99 VALUE 0.
+       77 WS-CKPT-CUM-STAT-CLOSED-COUNT      PIC 9(07) VALUE 0.
+       77 WS-CKPT-CUM-STAT-CLOSED-AMOUNT     PIC 9(09)V99 VALUE 0.
+       77 WS-CKPT-CUM-STAT-PENDING-COUNT     PIC 9(07) VALUE 0.
+       77 WS-CKPT-CUM-STAT-PENDING-AMOUNT    PIC 9(09)V99 VALUE 0.
+       77 WS-CKPT-CUM-STAT-OTHER-COUNT       PIC 9(07) VALUE 0.
+       77 WS-CKPT-CUM-STAT-OTHER-AMOUNT      PIC 9(09)V99 VALUE 0.
+       77 WS-CKPT-CUM-EXCEPT-COUNT           PIC 9(07) VALUE 0.
+       77 WS-CKPT-CUM-REJECT-COUNT           PIC 9(07) VALUE 0.
+       77 WS-CKPT-CUM-PAYEXT-COUNT           PIC 9(07) VALUE 0.
+       77 WS-ABSOLUTE-RECORD-COUNT           PIC 9(07) COMP VALUE 0.
+       77 WS-CHECKPOINT-INTERVAL             PIC 9(05) COMP VALUE 1.
+       77 WS-CKPT-QUOTIENT                   PIC 9(07) COMP VALUE 0.
+       77 WS-CKPT-REMAINDER                  PIC 9(05) COMP VALUE 0.
+       77 WS-SKIP-COUNT                      PIC 9(07) COMP VALUE 0.
+
+      * Claim status summary accumulators
+       01  WS-STATUS-TOTALS.
+           05  WS-STAT-OPEN-COUNT             PIC 9(07) COMP VALUE 0.
+           05  WS-STAT-OPEN-AMOUNT            PIC 9(09)V99 VALUE 0.
+           05  WS-STAT-CLOSED-COUNT           PIC 9(07) COMP VALUE 0.
+           05  WS-STAT-CLOSED-AMOUNT          PIC 9(09)V99 VALUE 0.
+           05  WS-STAT-PENDING-COUNT          PIC 9(07) COMP VALUE 0.
+           05  WS-STAT-PENDING-AMOUNT         PIC 9(09)V99 VALUE 0.
+           05  WS-STAT-OTHER-COUNT            PIC 9(07) COMP VALUE 0.
+           05  WS-STAT-OTHER-AMOUNT           PIC 9(09)V99 VALUE 0.
+
+      * Policy master lookup table - loaded once from POLMAST at
+      * start of run so each claim can be checked without re-reading
+      * the master file.
+       77 WS-POLICY-COUNT                    PIC 9(05) COMP VALUE 0.
+       01  WS-POLICY-TABLE.
+           05  WS-POLICY-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-POLICY-COUNT
+                   ASCENDING KEY IS WS-POL-NUMBER
+                   INDEXED BY WS-POL-IDX.
+               10  WS-POL-NUMBER              PIC X(10).
+               10  WS-POL-STATUS              PIC X(01).
+               10  WS-POL-CANCEL-DATE         PIC 9(08).
+               10  WS-POL-COVERAGE-LIMIT      PIC 9(09)V99.
+       77 WS-POLICY-FOUND-SW                 PIC X(01) VALUE 'N'.
+          88 POLICY-FOUND                    VALUE 'Y'.
+          88 POLICY-NOT-FOUND                VALUE 'N'.
+       77 WS-CLAIM-DATE-NUM                  PIC 9(08) VALUE 0.
+       77 WS-POLMAST-EOF                     PIC X(01) VALUE 'N'.
+
+      * Duplicate claim number check - claim numbers seen so far this
+      * run, searched linearly since they arrive in no particular
+      * order.
+       77 WS-SEEN-CLAIM-COUNT                PIC 9(05) COMP VALUE 0.
+       01  WS-SEEN-CLAIMS-TABLE.
+           05  WS-SEEN-CLAIM-NUMBER OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-SEEN-CLAIM-COUNT
+                   INDEXED BY WS-SEEN-IDX          PIC X(10).
+       77 WS-DUP-FOUND-SW                    PIC X(01) VALUE 'N'.
+          88 DUPLICATE-FOUND                 VALUE 'Y'.
+       77 WS-DUP-COUNT                       PIC 9(05) COMP VALUE 0.
+       77 WS-AUDIT-RELOAD-EOF                PIC X(01) VALUE 'N'.
+       77 WS-AUDIT-RELOAD-COUNT              PIC 9(07) COMP VALUE 0.
+
+      * Audit trail controls
+       77 WS-AUDIT-DISPOSITION               PIC X(10) VALUE SPACE.
+       77 WS-AUDIT-DATE                      PIC 9(08) VALUE 0.
+       77 WS-AUDIT-TIME                      PIC 9(08) VALUE 0.
+       77 WS-PAY-DATE                        PIC 9(08) VALUE 0.
+       77 WS-PAYEXT-COUNT                    PIC 9(07) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 300-PROCESS-CLAIM UNTIL END-OF-FILE.
+           PERFORM 800-TERMINATION.
+           GOBACK.
+
+       000-HOUSEKEEPING.
+      * Initialization Routine
+           INITIALIZE CLAIM-REC.
+           PERFORM 050-CHECK-RESTART.
+           IF IS-RESTART-RUN
+               PERFORM 076-RELOAD-SEEN-CLAIMS
+           END-IF.
+           PERFORM 100-OPEN-FILES.
+           PERFORM 070-LOAD-POLICY-MASTER.
+           IF IS-RESTART-RUN
+               MOVE WS-CKPT-RECORD-COUNT TO WS-ABSOLUTE-RECORD-COUNT
+               MOVE WS-CKPT-CUM-RECORDS-READ TO WS-RC-RECORDS-READ
+               MOVE WS-CKPT-CUM-TOTAL-AMOUNT TO WS-RC-TOTAL-AMOUNT
+               MOVE WS-CKPT-CUM-RPT-COUNT TO WS-RPT-CLAIM-COUNT
+               MOVE WS-CKPT-CUM-RPT-AMOUNT TO WS-RPT-AMOUNT-TOTAL
+               MOVE WS-CKPT-CUM-STAT-OPEN-COUNT TO WS-STAT-OPEN-COUNT
+               MOVE WS-CKPT-CUM-STAT-OPEN-AMOUNT TO WS-STAT-OPEN-AMOUNT
+               MOVE WS-CKPT-CUM-STAT-CLOSED-COUNT TO
+                   WS-STAT-CLOSED-COUNT
+               MOVE WS-CKPT-CUM-STAT-CLOSED-AMOUNT TO
+                   WS-STAT-CLOSED-AMOUNT
+               MOVE WS-CKPT-CUM-STAT-PENDING-COUNT TO
+                   WS-STAT-PENDING-COUNT
+               MOVE WS-CKPT-CUM-STAT-PENDING-AMOUNT TO
+                   WS-STAT-PENDING-AMOUNT
+               MOVE WS-CKPT-CUM-STAT-OTHER-COUNT TO WS-STAT-OTHER-COUNT
+               MOVE WS-CKPT-CUM-STAT-OTHER-AMOUNT TO
+                   WS-STAT-OTHER-AMOUNT
+               MOVE WS-CKPT-CUM-EXCEPT-COUNT TO WS-EXCEPTION-COUNT
+               MOVE WS-CKPT-CUM-REJECT-COUNT TO WS-REJECT-COUNT
+               MOVE WS-CKPT-CUM-PAYEXT-COUNT TO WS-PAYEXT-COUNT
+               PERFORM 060-SKIP-TO-CHECKPOINT
+           END-IF.
+      * A working storage table overflow found while reloading the
+      * duplicate check table or loading POLMAST means this run cannot
+      * be trusted to process every claim correctly, so it is stopped
+      * here without reading any claims - see 070-LOAD-POLICY-MASTER
+      * and 076-RELOAD-SEEN-CLAIMS.
+           IF RUN-ABORTED
+               MOVE 'Y' TO WS-CLAIM-IN-EOF
+           ELSE
+      * Priming Read
+               PERFORM 200-READ-CLAIM-IN
+           END-IF.
+
+       050-CHECK-RESTART.
+      * A checkpoint file left behind by a prior abended run puts
+      * this run into restart mode - CLAIMIN is fast forwarded past
+      * whatever already made it through last time.
+           OPEN INPUT CLAIM-CKPT.
+           IF WS-CKPT-FILE-STATUS = '00'
+               PERFORM 055-READ-LAST-CHECKPOINT UNTIL WS-CKPT-EOF = 'Y'
+               IF WS-CKPT-RECORD-COUNT > 0
+                   AND NOT WS-CKPT-RUN-WAS-COMPLETE
+                   MOVE 'Y' TO WS-RESTART-MODE
+               END-IF
+               CLOSE CLAIM-CKPT
+           END-IF.
+
+       055-READ-LAST-CHECKPOINT.
+           READ CLAIM-CKPT
+               AT END MOVE 'Y' TO WS-CKPT-EOF
+               NOT AT END
+                   MOVE CK-RECORD-COUNT TO WS-CKPT-RECORD-COUNT
+                   MOVE CK-STATUS TO WS-CKPT-STATUS
+                   MOVE CK-CUM-RECORDS-READ TO WS-CKPT-CUM-RECORDS-READ
+                   MOVE CK-CUM-TOTAL-AMOUNT TO WS-CKPT-CUM-TOTAL-AMOUNT
+                   MOVE CK-CUM-RPT-COUNT TO WS-CKPT-CUM-RPT-COUNT
+                   MOVE CK-CUM-RPT-AMOUNT TO WS-CKPT-CUM-RPT-AMOUNT
+                   MOVE CK-CUM-STAT-OPEN-COUNT TO
+                       WS-CKPT-CUM-STAT-OPEN-COUNT
+                   MOVE CK-CUM-STAT-OPEN-AMOUNT TO
+                       WS-CKPT-CUM-STAT-OPEN-AMOUNT
+                   MOVE CK-CUM-STAT-CLOSED-COUNT TO
+                       WS-CKPT-CUM-STAT-CLOSED-COUNT
+                   MOVE CK-CUM-STAT-CLOSED-AMOUNT TO
+                       WS-CKPT-CUM-STAT-CLOSED-AMOUNT
+                   MOVE CK-CUM-STAT-PENDING-COUNT TO
+                       WS-CKPT-CUM-STAT-PENDING-COUNT
+                   MOVE CK-CUM-STAT-PENDING-AMOUNT TO
+                       WS-CKPT-CUM-STAT-PENDING-AMOUNT
+                   MOVE CK-CUM-STAT-OTHER-COUNT TO
+                       WS-CKPT-CUM-STAT-OTHER-COUNT
+                   MOVE CK-CUM-STAT-OTHER-AMOUNT TO
+                       WS-CKPT-CUM-STAT-OTHER-AMOUNT
+                   MOVE CK-CUM-EXCEPT-COUNT TO WS-CKPT-CUM-EXCEPT-COUNT
+                   MOVE CK-CUM-REJECT-COUNT TO WS-CKPT-CUM-REJECT-COUNT
+                   MOVE CK-CUM-PAYEXT-COUNT TO WS-CKPT-CUM-PAYEXT-COUNT
+           END-READ.
+
+       060-SKIP-TO-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT.
+           PERFORM 065-SKIP-ONE-RECORD
+               UNTIL WS-SKIP-COUNT >= WS-CKPT-RECORD-COUNT
+                  OR END-OF-FILE.
+
+       065-SKIP-ONE-RECORD.
+           READ CLAIM-IN INTO CLAIM-REC
+               AT END MOVE "Y" TO WS-CLAIM-IN-EOF
+           END-READ.
+           IF NOT END-OF-FILE
+               ADD 1 TO WS-SKIP-COUNT
+           END-IF.
+
+       070-LOAD-POLICY-MASTER.
+      * Loads POLMAST into WS-POLICY-TABLE once at start of run so
+      * 270-LOOKUP-POLICY does not have to reread the master file
+      * for every claim.  POLMAST must be in ascending policy number
+      * sequence.
+           OPEN INPUT POLMAST.
+           PERFORM 075-LOAD-ONE-POLICY UNTIL WS-POLMAST-EOF = 'Y'.
+           CLOSE POLMAST.
+
+       075-LOAD-ONE-POLICY.
+           READ POLMAST
+               AT END MOVE 'Y' TO WS-POLMAST-EOF
+               NOT AT END
+                   IF WS-POLICY-COUNT >= 5000
+                       DISPLAY
+                           'POLMAST EXCEEDS 5000 POLICIES - '
+                           'RUN ABORTED'
+                       MOVE 'Y' TO WS-ABORT-SW
+                       MOVE 'Y' TO WS-POLMAST-EOF
+                   ELSE
+                       ADD 1 TO WS-POLICY-COUNT
+                       MOVE POL-POLICY-NUMBER
+                           TO WS-POL-NUMBER(WS-POLICY-COUNT)
+                       MOVE POL-STATUS
+                           TO WS-POL-STATUS(WS-POLICY-COUNT)
+                       MOVE POL-CANCEL-DATE
+                           TO WS-POL-CANCEL-DATE(WS-POLICY-COUNT)
+                       MOVE POL-COVERAGE-LIMIT
+                           TO WS-POL-COVERAGE-LIMIT(WS-POLICY-COUNT)
+                   END-IF
+           END-READ.
+
+       076-RELOAD-SEEN-CLAIMS.
+      * On a restart run the duplicate check table built in memory by
+      * the abended run is gone, so it is rebuilt from CLAIM-AUDIT
+      * (written for every claim this program disposes of) before
+      * CLAIM-AUDIT is reopened EXTEND for the rest of this run.  Only
+      * the audit entries at or before the last checkpoint are
+      * reloaded - CLAIM-AUDIT has one entry per CLAIMIN record in
+      * the same order they were read, so the first WS-CKPT-RECORD-
+      * COUNT entries are exactly the records 060-SKIP-TO-CHECKPOINT
+      * will skip without reprocessing.  Entries past that point
+      * belong to records this run is about to reread and reprocess
+      * from CLAIMIN, and must not be preloaded as "seen" or those
+      * genuine claims would be flagged as duplicates of themselves.
+      * Only ACCEPTED/EXCEPTION entries are reloaded - a REJECTED
+      * disposition (including a reason 06 duplicate reject) never
+      * seeds the table on a normal run either, per 285-RECORD-SEEN-
+      * CLAIM, so the reload has to honor the same rule or a claim
+      * rejected once and resubmitted with corrected data would come
+      * back from a restart falsely flagged as a duplicate.
+           MOVE 0 TO WS-AUDIT-RELOAD-COUNT.
+           OPEN INPUT CLAIM-AUDIT.
+           PERFORM 077-RELOAD-ONE-SEEN-CLAIM
+               UNTIL WS-AUDIT-RELOAD-EOF = 'Y'
+                  OR WS-AUDIT-RELOAD-COUNT >= WS-CKPT-RECORD-COUNT
+                  OR RUN-ABORTED.
+           CLOSE CLAIM-AUDIT.
+
+       077-RELOAD-ONE-SEEN-CLAIM.
+           READ CLAIM-AUDIT
+               AT END MOVE 'Y' TO WS-AUDIT-RELOAD-EOF
+               NOT AT END
+                   ADD 1 TO WS-AUDIT-RELOAD-COUNT
+                   IF CA-CLAIM-NUMBER NOT = SPACE
+                       AND (CA-DISPOSITION = 'ACCEPTED'
+                         OR CA-DISPOSITION = 'EXCEPTION')
+                       SET WS-SEEN-IDX TO 1
+                       SEARCH WS-SEEN-CLAIM-NUMBER
+                           AT END
+                               IF WS-SEEN-CLAIM-COUNT >= 5000
+                                   DISPLAY
+                                       'SEEN CLAIM TABLE FULL AT '
+                                       '5000 - RUN ABORTED'
+                                   MOVE 'Y' TO WS-ABORT-SW
+                                   MOVE 'Y' TO WS-AUDIT-RELOAD-EOF
+                               ELSE
+                                   ADD 1 TO WS-SEEN-CLAIM-COUNT
+                                   MOVE CA-CLAIM-NUMBER TO
+                                       WS-SEEN-CLAIM-NUMBER
+                                           (WS-SEEN-CLAIM-COUNT)
+                               END-IF
+                           WHEN WS-SEEN-CLAIM-NUMBER(WS-SEEN-IDX)
+                               = CA-CLAIM-NUMBER
+                               CONTINUE
+                       END-SEARCH
+                   END-IF
+           END-READ.
+
+       100-OPEN-FILES.
+           OPEN INPUT CLAIM-IN.
+           IF IS-RESTART-RUN
+               OPEN EXTEND CLAIM-RPT
+               OPEN EXTEND CLAIM-EXCEPT
+               OPEN EXTEND CLAIM-REJECT
+               OPEN EXTEND CLAIM-DUPRPT
+               OPEN EXTEND CLAIM-AUDIT
+               OPEN EXTEND CLAIM-PAYEXT
+           ELSE
+               OPEN OUTPUT CLAIM-RPT
+               OPEN OUTPUT CLAIM-EXCEPT
+               OPEN OUTPUT CLAIM-REJECT
+               OPEN OUTPUT CLAIM-DUPRPT
+               OPEN OUTPUT CLAIM-AUDIT
+               OPEN OUTPUT CLAIM-PAYEXT
+               WRITE CLAIM-RPT-REC FROM WS-RPT-HEADING1
+               WRITE CLAIM-RPT-REC FROM WS-RPT-HEADING2
+           END-IF.
+           OPEN OUTPUT CLAIM-CKPT.
+
+       200-READ-CLAIM-IN.
+           READ CLAIM-IN INTO CLAIM-REC
+      * Set AT END Switch
+               AT END MOVE "Y" TO WS-CLAIM-IN-EOF
+           END-READ.
+           IF NOT END-OF-FILE
+               ADD 1 TO WS-RC-RECORDS-READ
+               ADD 1 TO WS-ABSOLUTE-RECORD-COUNT
+               IF CLAIM-AMOUNT NUMERIC
+                   ADD CLAIM-AMOUNT TO WS-RC-TOTAL-AMOUNT
+               END-IF
+               PERFORM 250-EDIT-CLAIM-IN
+           END-IF.
+
+       250-EDIT-CLAIM-IN.
+      * Edits the fields off CLAIMIN before the claim is allowed into
+      * normal processing.  Anything that fails is routed to
+      * CLAIM-REJECT with a reason code instead of flowing through.
+           MOVE 'Y' TO WS-CLAIM-VALID.
+           IF CLAIM-NUMBER = SPACE
+               MOVE 'N' TO WS-CLAIM-VALID
+               MOVE '01' TO WS-REJECT-REASON-CODE
+               MOVE 'MISSING CLAIM NUMBER' TO WS-REJECT-REASON-TEXT
+           ELSE
+           PERFORM 280-CHECK-DUPLICATE
+           IF DUPLICATE-FOUND
+               MOVE 'N' TO WS-CLAIM-VALID
+               MOVE '06' TO WS-REJECT-REASON-CODE
+               MOVE 'DUPLICATE CLAIM NUMBER' TO WS-REJECT-REASON-TEXT
+               PERFORM 290-WRITE-DUPLICATE
+           ELSE
+           IF CLAIM-AMOUNT NOT NUMERIC OR CLAIM-AMOUNT NOT > 0
+               MOVE 'N' TO WS-CLAIM-VALID
+               MOVE '02' TO WS-REJECT-REASON-CODE
+               MOVE 'INVALID CLAIM AMOUNT' TO WS-REJECT-REASON-TEXT
+           ELSE
+           IF CLAIM-DATE-MM NOT NUMERIC
+               OR CLAIM-DATE-DD NOT NUMERIC
+               OR CLAIM-DATE-MM < 1 OR CLAIM-DATE-MM > 12
+               OR CLAIM-DATE-DD < 1 OR CLAIM-DATE-DD > 31
+               MOVE 'N' TO WS-CLAIM-VALID
+               MOVE '03' TO WS-REJECT-REASON-CODE
+               MOVE 'INVALID CLAIM DATE' TO WS-REJECT-REASON-TEXT
+           ELSE
+               PERFORM 270-LOOKUP-POLICY
+               IF POLICY-NOT-FOUND
+                   MOVE 'N' TO WS-CLAIM-VALID
+                   MOVE '04' TO WS-REJECT-REASON-CODE
+                   MOVE 'POLICY NOT ON FILE' TO WS-REJECT-REASON-TEXT
+               ELSE
+                   MOVE CLAIM-DATE TO WS-CLAIM-DATE-NUM
+                   IF WS-POL-STATUS(WS-POL-IDX) = 'C'
+                       AND WS-CLAIM-DATE-NUM
+                           NOT < WS-POL-CANCEL-DATE(WS-POL-IDX)
+                       MOVE 'N' TO WS-CLAIM-VALID
+                       MOVE '05' TO WS-REJECT-REASON-CODE
+                       MOVE 'POLICY CANCELLED' TO
+                           WS-REJECT-REASON-TEXT
+                   END-IF
+               END-IF
+           END-IF END-IF END-IF END-IF.
+           IF CLAIM-IS-VALID
+               PERFORM 285-RECORD-SEEN-CLAIM
+           ELSE
+               PERFORM 260-WRITE-REJECT
+           END-IF.
+
+       270-LOOKUP-POLICY.
+      * Binary search of the policy master table loaded by
+      * 070-LOAD-POLICY-MASTER for the claim's policy number.
+           MOVE 'N' TO WS-POLICY-FOUND-SW.
+           SEARCH ALL WS-POLICY-ENTRY
+               AT END
+                   MOVE 'N' TO WS-POLICY-FOUND-SW
+               WHEN WS-POL-NUMBER(WS-POL-IDX) = CLAIM-POLICY-NUMBER
+                   MOVE 'Y' TO WS-POLICY-FOUND-SW
+           END-SEARCH.
+
+       280-CHECK-DUPLICATE.
+      * Linear search of claim numbers seen so far this run.  Only
+      * checks - a claim number is not recorded as seen here, since a
+      * claim that turns out invalid for some other reason (bad
+      * amount, bad date, unknown policy) must not permanently block a
+      * later, corrected resubmission of the same claim number.
+      * 285-RECORD-SEEN-CLAIM does the recording once a claim's final
+      * disposition is known to be valid.
+           MOVE 'N' TO WS-DUP-FOUND-SW.
+           SET WS-SEEN-IDX TO 1.
+           SEARCH WS-SEEN-CLAIM-NUMBER
+               AT END
+                   CONTINUE
+               WHEN WS-SEEN-CLAIM-NUMBER(WS-SEEN-IDX) = CLAIM-NUMBER
+                   MOVE 'Y' TO WS-DUP-FOUND-SW
+           END-SEARCH.
+
+       285-RECORD-SEEN-CLAIM.
+      * Adds an accepted/exception claim number to the duplicate check
+      * table.  280-CHECK-DUPLICATE already confirmed this run has not
+      * seen the number before, so it is always a new entry here.
+           IF WS-SEEN-CLAIM-COUNT >= 5000
+               DISPLAY 'SEEN CLAIM TABLE FULL AT 5000 - RUN ABORTED'
+               MOVE 'Y' TO WS-ABORT-SW
+               MOVE 'Y' TO WS-CLAIM-IN-EOF
+           ELSE
+               ADD 1 TO WS-SEEN-CLAIM-COUNT
+               MOVE CLAIM-NUMBER
+                   TO WS-SEEN-CLAIM-NUMBER(WS-SEEN-CLAIM-COUNT)
+           END-IF.
+
+       290-WRITE-DUPLICATE.
+           ADD 1 TO WS-DUP-COUNT.
+           MOVE SPACE TO CLAIM-DUP-REC.
+           MOVE CLAIM-NUMBER TO CD-CLAIM-NUMBER.
+           MOVE WS-DUP-COUNT TO CD-OCCURRENCE-NUMBER.
+           MOVE CLAIM-IN-REC TO CD-ORIGINAL-RECORD.
+           WRITE CLAIM-DUP-REC.
+
+       260-WRITE-REJECT.
+           MOVE SPACE TO CLAIM-REJECT-REC.
+           MOVE CLAIM-NUMBER TO CJ-CLAIM-NUMBER.
+           MOVE WS-REJECT-REASON-CODE TO CJ-REASON-CODE.
+           MOVE WS-REJECT-REASON-TEXT TO CJ-REASON-TEXT.
+           MOVE CLAIM-IN-REC TO CJ-ORIGINAL-RECORD.
+           WRITE CLAIM-REJECT-REC.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE 'REJECTED' TO WS-AUDIT-DISPOSITION.
+           PERFORM 490-WRITE-AUDIT.
+
+       300-PROCESS-CLAIM.
+           IF CLAIM-IS-VALID
+               PERFORM 400-PRINT-REPORT
+               PERFORM 350-ACCUMULATE-STATUS
+               IF CLAIM-AMOUNT > WS-EXCEPTION-THRESHOLD
+                   PERFORM 450-WRITE-EXCEPTION
+               ELSE
+                   PERFORM 495-WRITE-PAYMENT-EXTRACT
+                   MOVE 'ACCEPTED' TO WS-AUDIT-DISPOSITION
+                   PERFORM 490-WRITE-AUDIT
+               END-IF
+           END-IF.
+           DIVIDE WS-ABSOLUTE-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM 470-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM 200-READ-CLAIM-IN.
+
+       350-ACCUMULATE-STATUS.
+      * Accumulates the count and dollar total for the claim status
+      * summary printed at end of run.
+           EVALUATE TRUE
+               WHEN CLAIM-STATUS-OPEN
+                   ADD 1 TO WS-STAT-OPEN-COUNT
+                   ADD CLAIM-AMOUNT TO WS-STAT-OPEN-AMOUNT
+               WHEN CLAIM-STATUS-CLOSED
+                   ADD 1 TO WS-STAT-CLOSED-COUNT
+                   ADD CLAIM-AMOUNT TO WS-STAT-CLOSED-AMOUNT
+               WHEN CLAIM-STATUS-PENDING
+                   ADD 1 TO WS-STAT-PENDING-COUNT
+                   ADD CLAIM-AMOUNT TO WS-STAT-PENDING-AMOUNT
+               WHEN OTHER
+                   ADD 1 TO WS-STAT-OTHER-COUNT
+                   ADD CLAIM-AMOUNT TO WS-STAT-OTHER-AMOUNT
+           END-EVALUATE.
+
+       400-PRINT-REPORT.
+      * Writes one detail line to CLAIM-RPT for the current claim and
+      * accumulates the totals printed at end of run.
+           MOVE SPACE TO WS-RPT-DETAIL.
+           MOVE CLAIM-NUMBER TO RPT-DET-CLAIM-NUMBER.
+           MOVE CLAIM-POLICY-NUMBER TO RPT-DET-POLICY-NUMBER.
+           MOVE CLAIM-AMOUNT TO RPT-DET-CLAIM-AMOUNT.
+           MOVE CLAIM-STATUS TO RPT-DET-STATUS.
+           WRITE CLAIM-RPT-REC FROM WS-RPT-DETAIL.
+           ADD 1 TO WS-RPT-CLAIM-COUNT.
+           ADD CLAIM-AMOUNT TO WS-RPT-AMOUNT-TOTAL.
+
+       450-WRITE-EXCEPTION.
+      * High dollar claim - pull it out to CLAIM-EXCEPT instead of
+      * letting it flow through the run unattended.
+           MOVE SPACE TO CLAIM-EXCEPT-REC.
+           MOVE CLAIM-NUMBER TO CE-CLAIM-NUMBER.
+           MOVE CLAIM-POLICY-NUMBER TO CE-POLICY-NUMBER.
+           MOVE CLAIM-DATE TO CE-CLAIM-DATE.
+           MOVE CLAIM-AMOUNT TO CE-CLAIM-AMOUNT.
+           MOVE CLAIM-CLAIMANT-NAME TO CE-CLAIMANT-NAME.
+           MOVE 'CLAIM AMOUNT EXCEEDS THRESHOLD' TO CE-EXCEPTION-REASON.
+           WRITE CLAIM-EXCEPT-REC.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE 'EXCEPTION' TO WS-AUDIT-DISPOSITION.
+           PERFORM 490-WRITE-AUDIT.
+
+       490-WRITE-AUDIT.
+      * Logs the claim to the append-only CLAIM-AUDIT trail with its
+      * disposition so compliance can reconstruct what happened to
+      * it without digging through job logs.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE SPACE TO CLAIM-AUDIT-REC.
+           MOVE CLAIM-NUMBER TO CA-CLAIM-NUMBER.
+           MOVE CLAIM-AMOUNT TO CA-CLAIM-AMOUNT.
+           MOVE WS-AUDIT-DATE TO CA-AUDIT-DATE.
+           MOVE WS-AUDIT-TIME TO CA-AUDIT-TIME.
+           MOVE WS-AUDIT-DISPOSITION TO CA-DISPOSITION.
+           WRITE CLAIM-AUDIT-REC.
+
+       495-WRITE-PAYMENT-EXTRACT.
+      * Claim cleared every edit and was not high dollar - hand it
+      * to accounts payable in their extract layout.
+           ACCEPT WS-PAY-DATE FROM DATE YYYYMMDD.
+           MOVE SPACE TO CLAIM-PAYEXT-REC.
+           MOVE CLAIM-NUMBER TO PE-CLAIM-NUMBER.
+           MOVE CLAIM-POLICY-NUMBER TO PE-POLICY-NUMBER.
+           MOVE CLAIM-CLAIMANT-NAME TO PE-PAYEE-NAME.
+           MOVE CLAIM-AMOUNT TO PE-PAY-AMOUNT.
+           MOVE WS-PAY-DATE TO PE-PAY-DATE.
+           WRITE CLAIM-PAYEXT-REC.
+           ADD 1 TO WS-PAYEXT-COUNT.
+
+       470-WRITE-CHECKPOINT.
+      * Records the last record number/claim number processed so far
+      * so a rerun after an abend can resume here instead of from
+      * the top of CLAIMIN.
+           MOVE SPACE TO CLAIM-CKPT-REC.
+           MOVE WS-ABSOLUTE-RECORD-COUNT TO CK-RECORD-COUNT.
+           MOVE CLAIM-NUMBER TO CK-CLAIM-NUMBER.
+           MOVE 'C' TO CK-STATUS.
+           PERFORM 485-FILL-CKPT-CUM-TOTALS.
+           WRITE CLAIM-CKPT-REC.
+
+       480-WRITE-CKPT-COMPLETE.
+      * Marks the checkpoint file as a clean finish so the next
+      * normal run does not mistake it for an abended one.
+           MOVE SPACE TO CLAIM-CKPT-REC.
+           MOVE WS-ABSOLUTE-RECORD-COUNT TO CK-RECORD-COUNT.
+           MOVE 'E' TO CK-STATUS.
+           PERFORM 485-FILL-CKPT-CUM-TOTALS.
+           WRITE CLAIM-CKPT-REC.
+
+       485-FILL-CKPT-CUM-TOTALS.
+      * Common to 470/480 - carries every total the report and status
+      * summary print at end of run forward into the checkpoint
+      * record so a restart's totals cover the whole file, not just
+      * the records read after the restart point.
+           MOVE WS-RC-RECORDS-READ TO CK-CUM-RECORDS-READ.
+           MOVE WS-RC-TOTAL-AMOUNT TO CK-CUM-TOTAL-AMOUNT.
+           MOVE WS-RPT-CLAIM-COUNT TO CK-CUM-RPT-COUNT.
+           MOVE WS-RPT-AMOUNT-TOTAL TO CK-CUM-RPT-AMOUNT.
+           MOVE WS-STAT-OPEN-COUNT TO CK-CUM-STAT-OPEN-COUNT.
+           MOVE WS-STAT-OPEN-AMOUNT TO CK-CUM-STAT-OPEN-AMOUNT.
+           MOVE WS-STAT-CLOSED-COUNT TO CK-CUM-STAT-CLOSED-COUNT.
+           MOVE WS-STAT-CLOSED-AMOUNT TO CK-CUM-STAT-CLOSED-AMOUNT.
+           MOVE WS-STAT-PENDING-COUNT TO CK-CUM-STAT-PENDING-COUNT.
+           MOVE WS-STAT-PENDING-AMOUNT TO CK-CUM-STAT-PENDING-AMOUNT.
+           MOVE WS-STAT-OTHER-COUNT TO CK-CUM-STAT-OTHER-COUNT.
+           MOVE WS-STAT-OTHER-AMOUNT TO CK-CUM-STAT-OTHER-AMOUNT.
+           MOVE WS-EXCEPTION-COUNT TO CK-CUM-EXCEPT-COUNT.
+           MOVE WS-REJECT-COUNT TO CK-CUM-REJECT-COUNT.
+           MOVE WS-PAYEXT-COUNT TO CK-CUM-PAYEXT-COUNT.
+
+       460-PRINT-STATUS-SUMMARY.
+      * One page breakdown of claim dollars by status code.
+           WRITE CLAIM-RPT-REC FROM WS-STATUS-HEADING.
+           MOVE SPACE TO WS-STATUS-DETAIL.
+           MOVE 'OPEN' TO SD-STATUS-DESC.
+           MOVE WS-STAT-OPEN-COUNT TO SD-COUNT.
+           MOVE WS-STAT-OPEN-AMOUNT TO SD-AMOUNT.
+           WRITE CLAIM-RPT-REC FROM WS-STATUS-DETAIL.
+           MOVE SPACE TO WS-STATUS-DETAIL.
+           MOVE 'CLOSED' TO SD-STATUS-DESC.
+           MOVE WS-STAT-CLOSED-COUNT TO SD-COUNT.
+           MOVE WS-STAT-CLOSED-AMOUNT TO SD-AMOUNT.
+           WRITE CLAIM-RPT-REC FROM WS-STATUS-DETAIL.
+           MOVE SPACE TO WS-STATUS-DETAIL.
+           MOVE 'PENDING' TO SD-STATUS-DESC.
+           MOVE WS-STAT-PENDING-COUNT TO SD-COUNT.
+           MOVE WS-STAT-PENDING-AMOUNT TO SD-AMOUNT.
+           WRITE CLAIM-RPT-REC FROM WS-STATUS-DETAIL.
+           IF WS-STAT-OTHER-COUNT > 0
+               MOVE SPACE TO WS-STATUS-DETAIL
+               MOVE 'OTHER' TO SD-STATUS-DESC
+               MOVE WS-STAT-OTHER-COUNT TO SD-COUNT
+               MOVE WS-STAT-OTHER-AMOUNT TO SD-AMOUNT
+               WRITE CLAIM-RPT-REC FROM WS-STATUS-DETAIL
+           END-IF.
+
+       800-TERMINATION.
+      * Prints the report total line, run control totals and
+      * disposition totals, marks the checkpoint file complete and
+      * closes all files.  A run stopped early by a table overflow
+      * (RUN-ABORTED) leaves the checkpoint file at its last good
+      * in-progress record instead, so a restart after the overflow is
+      * fixed picks up where this run left off rather than being
+      * treated as a clean, completed prior run.
+           MOVE SPACE TO WS-RPT-TOTAL.
+           MOVE WS-RPT-CLAIM-COUNT TO RPT-TOT-COUNT.
+           MOVE WS-RPT-AMOUNT-TOTAL TO RPT-TOT-AMOUNT.
+           WRITE CLAIM-RPT-REC FROM WS-RPT-TOTAL.
+           MOVE SPACE TO WS-RPT-RUN-CONTROL.
+           MOVE WS-RC-RECORDS-READ TO RPT-RC-RECORDS-READ.
+           MOVE WS-RC-TOTAL-AMOUNT TO RPT-RC-TOTAL-AMOUNT.
+           WRITE CLAIM-RPT-REC FROM WS-RPT-RUN-CONTROL.
+           MOVE SPACE TO WS-RPT-DISP-TOTALS.
+           MOVE WS-EXCEPTION-COUNT TO RPT-DISP-EXCEPT-COUNT.
+           MOVE WS-REJECT-COUNT TO RPT-DISP-REJECT-COUNT.
+           MOVE WS-PAYEXT-COUNT TO RPT-DISP-PAYEXT-COUNT.
+           WRITE CLAIM-RPT-REC FROM WS-RPT-DISP-TOTALS.
+           PERFORM 460-PRINT-STATUS-SUMMARY.
+           DISPLAY 'CLAIM RUN CONTROL - RECORDS READ: '
+               WS-RC-RECORDS-READ
+               ' TOTAL AMOUNT: ' WS-RC-TOTAL-AMOUNT.
+           IF RUN-ABORTED
+               DISPLAY 'CLAIM RUN ABORTED - CHECKPOINT LEFT '
+                   'IN PROGRESS FOR RESTART AFTER CORRECTION'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 480-WRITE-CKPT-COMPLETE
+           END-IF.
+           PERFORM 900-CLOSE-FILES.
+
+       900-CLOSE-FILES.
+           CLOSE CLAIM-IN.
+           CLOSE CLAIM-RPT.
+           CLOSE CLAIM-EXCEPT.
+           CLOSE CLAIM-REJECT.
+           CLOSE CLAIM-CKPT.
+           CLOSE CLAIM-DUPRPT.
+           CLOSE CLAIM-AUDIT.
+           CLOSE CLAIM-PAYEXT.
