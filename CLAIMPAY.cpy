@@ -0,0 +1,11 @@
+      * CLAIMPAY - Layout for the CLAIM-PAYEXT payment extract handed
+      * off to accounts payable.  Carries only claims that cleared
+      * every edit and were not pulled to CLAIM-EXCEPT or CLAIM-
+      * REJECT.
+       01  CLAIM-PAYEXT-REC.
+           05  PE-CLAIM-NUMBER                PIC X(10).
+           05  PE-POLICY-NUMBER               PIC X(10).
+           05  PE-PAYEE-NAME                  PIC X(20).
+           05  PE-PAY-AMOUNT                  PIC 9(07)V99.
+           05  PE-PAY-DATE                    PIC 9(08).
+           05  FILLER                         PIC X(23).
