@@ -0,0 +1,32 @@
+      * CLAIMCKP - Layout for the CLAIM-CKPT checkpoint file.  One
+      * record is written every WS-CHECKPOINT-INTERVAL records so a
+      * rerun after an abend can skip straight past what already
+      * made it to the report/exception/reject/payment extract.
+      * CK-CUM-RECORDS-READ and CK-CUM-TOTAL-AMOUNT carry the run
+      * control totals forward so a restarted run's totals reflect
+      * the whole file, not just what ran after the restart point.
+      * CK-CUM-RPT-COUNT/AMOUNT and the CK-CUM-STAT- fields do the
+      * same for the CLAIM-RPT total line and status summary, since
+      * CLAIM-RPT is opened EXTEND on restart and its printed totals
+      * need to cover both the abended run and the restart run.
+      * CK-CUM-EXCEPT-COUNT/CK-CUM-REJECT-COUNT/CK-CUM-PAYEXT-COUNT do
+      * the same for the disposition totals line.
+       01  CLAIM-CKPT-REC.
+           05  CK-RECORD-COUNT                PIC 9(07).
+           05  CK-CLAIM-NUMBER                PIC X(10).
+           05  CK-STATUS                      PIC X(01).
+           05  CK-CUM-RECORDS-READ            PIC 9(07).
+           05  CK-CUM-TOTAL-AMOUNT            PIC 9(09)V99.
+           05  CK-CUM-RPT-COUNT               PIC 9(07).
+           05  CK-CUM-RPT-AMOUNT              PIC 9(09)V99.
+           05  CK-CUM-STAT-OPEN-COUNT         PIC 9(07).
+           05  CK-CUM-STAT-OPEN-AMOUNT        PIC 9(09)V99.
+           05  CK-CUM-STAT-CLOSED-COUNT       PIC 9(07).
+           05  CK-CUM-STAT-CLOSED-AMOUNT      PIC 9(09)V99.
+           05  CK-CUM-STAT-PENDING-COUNT      PIC 9(07).
+           05  CK-CUM-STAT-PENDING-AMOUNT     PIC 9(09)V99.
+           05  CK-CUM-STAT-OTHER-COUNT        PIC 9(07).
+           05  CK-CUM-STAT-OTHER-AMOUNT       PIC 9(09)V99.
+           05  CK-CUM-EXCEPT-COUNT            PIC 9(07).
+           05  CK-CUM-REJECT-COUNT            PIC 9(07).
+           05  CK-CUM-PAYEXT-COUNT            PIC 9(07).
