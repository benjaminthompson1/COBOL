@@ -0,0 +1,10 @@
+      * CLAIMEXC - Layout for the CLAIM-EXCEPT file.  Carries the high
+      * dollar claim forward for manual adjuster sign-off along with
+      * the reason it was pulled out of the regular run.
+       01  CLAIM-EXCEPT-REC.
+           05  CE-CLAIM-NUMBER                PIC X(10).
+           05  CE-POLICY-NUMBER               PIC X(10).
+           05  CE-CLAIM-DATE                  PIC 9(08).
+           05  CE-CLAIM-AMOUNT                PIC 9(07)V99.
+           05  CE-CLAIMANT-NAME               PIC X(20).
+           05  CE-EXCEPTION-REASON            PIC X(30).
