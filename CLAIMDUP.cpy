@@ -0,0 +1,7 @@
+      * CLAIMDUP - Layout for the CLAIM-DUPRPT duplicate claim number
+      * report.  One record per repeat of a claim number already seen
+      * earlier in this run.
+       01  CLAIM-DUP-REC.
+           05  CD-CLAIM-NUMBER                PIC X(10).
+           05  CD-OCCURRENCE-NUMBER           PIC 9(03).
+           05  CD-ORIGINAL-RECORD             PIC X(80).
